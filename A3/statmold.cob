@@ -5,36 +5,193 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 
 FILE-CONTROL.
-    SELECT INPUT-FILE ASSIGN TO "input.txt"
+    SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME
         ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT OUTPUT-FILE ASSIGN TO "output.txt"
+    SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-FILE-NAME
         ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT EXCEPTION-FILE ASSIGN TO "exceptions.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CSV-FILE ASSIGN TO "output.csv"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "audit.log"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
 01 INPUT-RECORD.
  02 INPUT-X PIC S9(6)V9(2).
- 02 FILLER PIC X(72).
- *> totals to 80 characters 
+ 02 INPUT-GROUP-CODE PIC X(4).
+ 02 FILLER PIC X(68).
+ *> totals to 80 characters
+
+01 INPUT-HEADER-RECORD REDEFINES INPUT-RECORD.
+ 02 HDR-REC-TYPE PIC X(1).
+ 02 HDR-RUN-DATE PIC X(8).
+ 02 HDR-EXPECTED-COUNT PIC 9(6).
+ 02 FILLER PIC X(65).
+
+01 INPUT-TRAILER-RECORD REDEFINES INPUT-RECORD.
+ 02 TRL-REC-TYPE PIC X(1).
+ 02 TRL-RECORD-COUNT PIC 9(6).
+ 02 TRL-HASH-TOTAL PIC 9(10)V9(2).
+ 02 FILLER PIC X(61).
 
 FD OUTPUT-FILE.
 01 OUTPUT-LINE PIC X(80).
 
+FD EXCEPTION-FILE.
+01 EXCEPTION-OUT-LINE PIC X(122).
+
+FD CSV-FILE.
+01 CSV-OUT-LINE PIC X(100).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-OUT-LINE.
+ 02 CKP-REC-TYPE-OUT PIC X(1).
+ 02 CKP-LINE-NUMBER-OUT PIC 9(8).
+ 02 CKP-BATCH-NUMBER-OUT PIC 9(4).
+ 02 CKP-MIDBATCH-SWITCH-OUT PIC X(1).
+ 02 CKP-N-OUT PIC 9(6).
+ 02 CKP-RECORDS-READ-OUT PIC 9(6).
+ 02 CKP-SUM-OUT PIC S9(10)V9(2).
+ 02 CKP-MIN-OUT PIC S9(6)V9(2).
+ 02 CKP-MAX-OUT PIC S9(6)V9(2).
+ 02 CKP-HDR-RUN-DATE-OUT PIC X(8).
+ 02 CKP-HDR-EXPECTED-COUNT-OUT PIC 9(6).
+ 02 CKP-HAD-HEADER-OUT PIC X(1).
+ 02 CKP-TOTAL-N-OUT PIC 9(8).
+ 02 FILLER PIC X(3) VALUE SPACES.
+ *> totals 80 characters
+
+01 CHECKPOINT-VALUE-LINE REDEFINES CHECKPOINT-OUT-LINE.
+ 02 CKPV-REC-TYPE-OUT PIC X(1).
+ 02 CKPV-X-OUT PIC S9(6)V9(2).
+ 02 CKPV-GROUP-OUT PIC X(4).
+ 02 FILLER PIC X(67) VALUE SPACES.
+
+FD AUDIT-FILE.
+01 AUDIT-OUT-LINE PIC X(100).
+
 
 WORKING-STORAGE SECTION.
-77 SUM-OF-X-SQR PIC 9(14)V9(2).
+77 SUM-OF-X-SQR PIC 9(18)V9(2).
 77 SUM-OF-X PIC S9(10)V9(2).
-77 N PIC S9(4).
+77 N PIC S9(6).
 77 MEAN PIC S9(6)V9(2).
-77 I PIC S9(4).
+77 I PIC S9(6).
+
+01 WS-SWITCHES.
+ 02 WS-EOF-SWITCH PIC X VALUE "N".
+ 88 END-OF-INPUT VALUE "Y".
+ 02 WS-FIRST-BATCH-SWITCH PIC X VALUE "Y".
+ 88 FIRST-BATCH VALUE "Y".
+ 02 WS-OVERFLOW-SWITCH PIC X VALUE "N".
+ 88 TABLE-OVERFLOW VALUE "Y".
+ 02 WS-RECORD-VALID-SWITCH PIC X VALUE "N".
+ 88 RECORD-VALID VALUE "Y".
+ 02 WS-HEADER-SEEN-SWITCH PIC X VALUE "N".
+ 88 HEADER-SEEN VALUE "Y".
+ 02 WS-TRAILER-SEEN-SWITCH PIC X VALUE "N".
+ 88 TRAILER-SEEN VALUE "Y".
+ 02 WS-COUNT-MATCH-SWITCH PIC X VALUE "Y".
+ 88 COUNT-MATCHES VALUE "Y".
+ 02 WS-HASH-MATCH-SWITCH PIC X VALUE "Y".
+ 88 HASH-MATCHES VALUE "Y".
+ 02 WS-BATCH-HAD-HEADER-SWITCH PIC X VALUE "N".
+ 88 BATCH-HAD-HEADER VALUE "Y".
+ 02 WS-GROUP-OVERFLOW-SWITCH PIC X VALUE "N".
+ 88 GROUP-TABLE-OVERFLOW VALUE "Y".
+ 02 WS-RESUME-SWITCH PIC X VALUE "N".
+ 88 RESUMING-MIDBATCH VALUE "Y".
+
+77 WS-LINE-NUMBER PIC 9(8) VALUE 0.
+
+77 WS-HDR-RUN-DATE-SAVE PIC X(8).
+77 WS-HDR-EXPECTED-COUNT-SAVE PIC 9(6).
+77 WS-TRL-RECORD-COUNT-SAVE PIC 9(6).
+77 WS-TRL-HASH-TOTAL-SAVE PIC 9(10)V9(2).
+
+77 WS-TABLE-MAX PIC 9(6) VALUE 10000.
+77 WS-TABLE-SIZE PIC 9(6) VALUE 10000.
+
+77 WS-MIN-X PIC S9(6)V9(2).
+77 WS-MAX-X PIC S9(6)V9(2).
+77 WS-VARIANCE PIC S9(12)V9(2).
+77 WS-MEDIAN PIC S9(6)V9(2).
+77 WS-SORT-KEY PIC S9(6)V9(2).
+77 WS-SORT-J PIC S9(6).
 
 01 ARRAY-AREA.
- 02 X PIC S9(6)V9(2) OCCURS 1000 TIMES.
+ 02 X PIC S9(6)V9(2) OCCURS 1 TO 10000 TIMES
+ DEPENDING ON WS-TABLE-SIZE.
+
+01 GROUP-ARRAY-AREA.
+ 02 GROUP-OF-X PIC X(4) OCCURS 1 TO 10000 TIMES
+ DEPENDING ON WS-TABLE-SIZE.
+
+77 WS-GROUP-TABLE-COUNT PIC 9(4) VALUE 0.
+77 WS-GROUP-TABLE-MAX PIC 9(4) VALUE 50.
+77 WS-GROUP-I PIC 9(4).
+77 WS-GROUP-J PIC 9(4).
+77 WS-GROUP-INDEX PIC 9(4).
+77 WS-GROUP-SEARCH-CODE PIC X(4).
+77 WS-GROUP-VARIANCE PIC S9(12)V9(2).
+77 WS-GROUP-STDDEV PIC S9(6)V9(2).
+
+01 GROUP-SUMMARY-TABLE.
+ 02 GROUP-ENTRY OCCURS 50 TIMES.
+ 03 GRP-CODE PIC X(4).
+ 03 GRP-COUNT PIC S9(6).
+ 03 GRP-SUM PIC S9(10)V9(2).
+ 03 GRP-SUM-SQR PIC S9(18)V9(2).
+ 03 GRP-MEAN PIC S9(6)V9(2).
+
+01 OUTPUT-WARNING-LINE.
+ 02 FILLER PIC X(12) VALUE " *** WARN: ".
+ 02 WARN-TEXT PIC X(68).
+
+01 OUTPUT-INFO-LINE.
+ 02 FILLER PIC X(12) VALUE " *** INFO: ".
+ 02 INFO-TEXT PIC X(68).
+
+01 OUTPUT-HEADER-INFO-LINE.
+ 02 FILLER PIC X(12) VALUE " *** INFO: ".
+ 02 FILLER PIC X(10) VALUE "RUN DATE=".
+ 02 HDR-INFO-RUN-DATE PIC X(8).
+ 02 FILLER PIC X(3) VALUE SPACES.
+ 02 FILLER PIC X(15) VALUE "EXPECTED CNT=".
+ 02 HDR-INFO-EXPECTED-COUNT PIC Z(5)9.
+ 02 FILLER PIC X(24) VALUE SPACES.
+
+01 EXCEPTION-LINE.
+ 02 FILLER PIC X(6) VALUE "LINE ".
+ 02 EXC-LINE-NO PIC Z(6)9.
+ 02 FILLER PIC X(2) VALUE SPACES.
+ 02 EXC-RAW-TEXT PIC X(80).
+ 02 FILLER PIC X(2) VALUE SPACES.
+ 02 EXC-REASON PIC X(25).
 
 01 INPUT-VALUE-RECORD.
  02 IN-X PIC S9(6)V9(2).
- 02 FILLER PIC X(72).
+ 02 IN-GROUP-CODE PIC X(4).
+ 02 FILLER PIC X(68).
+
+01 INPUT-VALUE-HEADER REDEFINES INPUT-VALUE-RECORD.
+ 02 IN-HDR-REC-TYPE PIC X(1).
+ 02 IN-HDR-RUN-DATE PIC X(8).
+ 02 IN-HDR-EXPECTED-COUNT PIC 9(6).
+ 02 FILLER PIC X(65).
+
+01 INPUT-VALUE-TRAILER REDEFINES INPUT-VALUE-RECORD.
+ 02 IN-TRL-REC-TYPE PIC X(1).
+ 02 IN-TRL-RECORD-COUNT PIC 9(6).
+ 02 IN-TRL-HASH-TOTAL PIC 9(10)V9(2).
+ 02 FILLER PIC X(61).
 
 01 OUTPUT-TITLE-LINE.
  02 FILLER PIC X(28) VALUE
@@ -60,54 +217,613 @@ WORKING-STORAGE SECTION.
  02 FILLER PIC X(9) VALUE " STD DEV=".
  02 STD-DEVIATION PIC -(6)9.9(2).
 
+01 OUTPUT-RESULTS-LINE-3.
+ 02 FILLER PIC X(10) VALUE " VARIANCE=".
+ 02 OUT-VARIANCE PIC -(9)9.9(2).
+
+01 OUTPUT-RESULTS-LINE-4.
+ 02 FILLER PIC X(9) VALUE " MIN= ".
+ 02 OUT-MIN PIC -(6)9.9(2).
+
+01 OUTPUT-RESULTS-LINE-5.
+ 02 FILLER PIC X(9) VALUE " MAX= ".
+ 02 OUT-MAX PIC -(6)9.9(2).
+
+01 OUTPUT-RESULTS-LINE-6.
+ 02 FILLER PIC X(9) VALUE " MEDIAN=".
+ 02 OUT-MEDIAN PIC -(6)9.9(2).
+
+01 OUTPUT-GROUP-HEADER-LINE.
+ 02 FILLER PIC X(10) VALUE SPACES.
+ 02 FILLER PIC X(15) VALUE "GROUP SUBTOTALS".
+
+01 OUTPUT-GROUP-LINE.
+ 02 FILLER PIC X(7) VALUE " GROUP=".
+ 02 OUT-GROUP-CODE PIC X(4).
+ 02 FILLER PIC X(3) VALUE SPACES.
+ 02 FILLER PIC X(2) VALUE "N=".
+ 02 OUT-GROUP-N PIC Z(5)9.
+ 02 FILLER PIC X(2) VALUE SPACES.
+ 02 FILLER PIC X(6) VALUE " MEAN=".
+ 02 OUT-GROUP-MEAN PIC -(6)9.9(2).
+ 02 FILLER PIC X(2) VALUE SPACES.
+ 02 FILLER PIC X(9) VALUE " STD DEV=".
+ 02 OUT-GROUP-STDDEV PIC -(6)9.9(2).
+
+77 WS-BATCH-NUMBER PIC 9(4) VALUE 0.
+77 WS-TOTAL-N PIC S9(8) VALUE 0.
+
+77 WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+77 WS-SKIP-COUNT PIC 9(8) VALUE 0.
+77 WS-SKIP-I PIC 9(8) VALUE 0.
+77 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 500.
+77 WS-CKP-I PIC 9(6) VALUE 0.
+77 WS-RESUME-N PIC 9(6) VALUE 0.
+77 WS-START-N PIC S9(6) VALUE 1.
+77 WS-BATCH-RECORDS-READ PIC S9(6) VALUE 0.
+
+01 CHECKPOINT-IN-LINE.
+ 02 CKP-REC-TYPE-IN PIC X(1).
+ 02 CKP-LINE-NUMBER-IN PIC 9(8).
+ 02 CKP-BATCH-NUMBER-IN PIC 9(4).
+ 02 CKP-MIDBATCH-SWITCH-IN PIC X(1).
+ 02 CKP-N-IN PIC 9(6).
+ 02 CKP-RECORDS-READ-IN PIC 9(6).
+ 02 CKP-SUM-IN PIC S9(10)V9(2).
+ 02 CKP-MIN-IN PIC S9(6)V9(2).
+ 02 CKP-MAX-IN PIC S9(6)V9(2).
+ 02 CKP-HDR-RUN-DATE-IN PIC X(8).
+ 02 CKP-HDR-EXPECTED-COUNT-IN PIC 9(6).
+ 02 CKP-HAD-HEADER-IN PIC X(1).
+ 02 CKP-TOTAL-N-IN PIC 9(8).
+ 02 FILLER PIC X(3).
+
+01 CHECKPOINT-VALUE-LINE-IN REDEFINES CHECKPOINT-IN-LINE.
+ 02 CKPV-REC-TYPE-IN PIC X(1).
+ 02 CKPV-X-IN PIC S9(6)V9(2).
+ 02 CKPV-GROUP-IN PIC X(4).
+ 02 FILLER PIC X(67).
+
+77 WS-INPUT-FILE-NAME PIC X(20) VALUE "input.txt".
+77 WS-OUTPUT-FILE-NAME PIC X(20) VALUE "output.txt".
+77 WS-SENTINEL-VALUE PIC S9(6)V9(2) VALUE 999999.98.
+77 WS-MAX-VALID-VALUE PIC S9(6)V9(2) VALUE 999999.98.
+77 WS-CSV-EDIT-SMALL PIC -(6)9.9(2).
+77 WS-CSV-EDIT-LARGE PIC -(9)9.9(2).
+77 WS-CSV-LINE-POINTER PIC 9(3).
+77 WS-PARM-STRING PIC X(100) VALUE SPACES.
+77 WS-SENTINEL-TEXT PIC X(10) VALUE SPACES.
+77 WS-RUN-TIMESTAMP PIC X(21).
+77 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+
+01 AUDIT-LINE.
+ 02 FILLER PIC X(4) VALUE "RUN ".
+ 02 AUD-TIMESTAMP PIC X(21).
+ 02 FILLER PIC X(3) VALUE SPACES.
+ 02 FILLER PIC X(6) VALUE "INPUT=".
+ 02 AUD-INPUT-FILE PIC X(20).
+ 02 FILLER PIC X(2) VALUE SPACES.
+ 02 FILLER PIC X(15) VALUE "TOTAL RECORDS=".
+ 02 AUD-TOTAL-RECORDS PIC Z(7)9.
+ 02 FILLER PIC X(2) VALUE SPACES.
+ 02 FILLER PIC X(9) VALUE "TOTAL N=".
+ 02 AUD-FINAL-N PIC Z(7)9.
+
+01 CSV-BATCH-LINE.
+ 02 FILLER PIC X(6) VALUE "BATCH,".
+ 02 CSV-BATCH-NO PIC 9(4).
+
+01 CSV-VALUE-HEADER-LINE.
+ 02 FILLER PIC X(5) VALUE "VALUE".
+
+01 CSV-DATA-LINE.
+ 02 CSV-DATA-VALUE PIC X(12).
+
+01 CSV-RESULTS-HEADER-LINE.
+ 02 FILLER PIC X(37) VALUE
+ "MEAN,STD_DEV,VARIANCE,MIN,MAX,MEDIAN".
+
+01 CSV-RESULTS-LINE PIC X(100).
+
 PROCEDURE DIVISION.
- OPEN INPUT INPUT-FILE, OUTPUT OUTPUT-FILE.
- MOVE 0 TO IN-X.
- PERFORM PROC-BODY
- UNTIL IN-X IS NOT LESS THAN 999999.98.
+MAIN-LOGIC.
+ PERFORM READ-PARAMETERS.
+ PERFORM RESTORE-CHECKPOINT.
+ IF WS-SKIP-COUNT IS GREATER THAN 0
+ OPEN INPUT INPUT-FILE, EXTEND OUTPUT-FILE, EXTEND EXCEPTION-FILE,
+ EXTEND CSV-FILE
+ ELSE
+ OPEN INPUT INPUT-FILE, OUTPUT OUTPUT-FILE, OUTPUT EXCEPTION-FILE,
+ OUTPUT CSV-FILE
+ END-IF.
+ PERFORM SKIP-TO-CHECKPOINT.
+ PERFORM READ-NEXT-RECORD.
+ PERFORM PROC-BODY UNTIL END-OF-INPUT.
  PERFORM END-OF-JOB.
 
+READ-PARAMETERS.
+ ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+ IF WS-PARM-STRING IS NOT EQUAL TO SPACES
+ UNSTRING WS-PARM-STRING DELIMITED BY SPACE
+ INTO WS-INPUT-FILE-NAME WS-OUTPUT-FILE-NAME WS-SENTINEL-TEXT
+ END-UNSTRING
+ IF WS-SENTINEL-TEXT IS NOT EQUAL TO SPACES
+ COMPUTE WS-SENTINEL-VALUE = FUNCTION NUMVAL(WS-SENTINEL-TEXT)
+ END-IF
+ END-IF.
+
+RESTORE-CHECKPOINT.
+ OPEN INPUT CHECKPOINT-FILE.
+ IF WS-CHECKPOINT-STATUS IS EQUAL TO "00"
+ READ CHECKPOINT-FILE INTO CHECKPOINT-IN-LINE
+ AT END CONTINUE
+ END-READ
+ IF CKP-LINE-NUMBER-IN IS GREATER THAN 0
+ MOVE CKP-LINE-NUMBER-IN TO WS-SKIP-COUNT
+ MOVE CKP-BATCH-NUMBER-IN TO WS-BATCH-NUMBER
+ MOVE CKP-TOTAL-N-IN TO WS-TOTAL-N
+ IF CKP-MIDBATCH-SWITCH-IN IS EQUAL TO "Y"
+ SET RESUMING-MIDBATCH TO TRUE
+ MOVE CKP-N-IN TO WS-RESUME-N
+ MOVE CKP-RECORDS-READ-IN TO WS-BATCH-RECORDS-READ
+ MOVE CKP-SUM-IN TO SUM-OF-X
+ MOVE CKP-MIN-IN TO WS-MIN-X
+ MOVE CKP-MAX-IN TO WS-MAX-X
+ MOVE CKP-HDR-RUN-DATE-IN TO WS-HDR-RUN-DATE-SAVE
+ MOVE CKP-HDR-EXPECTED-COUNT-IN TO WS-HDR-EXPECTED-COUNT-SAVE
+ IF CKP-HAD-HEADER-IN IS EQUAL TO "Y"
+ SET HEADER-SEEN TO TRUE
+ END-IF
+ PERFORM VARYING WS-CKP-I FROM 1 BY 1
+ UNTIL WS-CKP-I IS GREATER THAN WS-RESUME-N
+ READ CHECKPOINT-FILE INTO CHECKPOINT-VALUE-LINE-IN
+ AT END CONTINUE
+ END-READ
+ MOVE CKPV-X-IN TO X(WS-CKP-I)
+ MOVE CKPV-GROUP-IN TO GROUP-OF-X(WS-CKP-I)
+ END-PERFORM
+ END-IF
+ END-IF
+ END-IF.
+ CLOSE CHECKPOINT-FILE.
+
+SKIP-TO-CHECKPOINT.
+ IF WS-SKIP-COUNT IS GREATER THAN 0
+ PERFORM VARYING WS-SKIP-I FROM 1 BY 1
+ UNTIL WS-SKIP-I IS GREATER THAN WS-SKIP-COUNT
+ OR END-OF-INPUT
+ READ INPUT-FILE
+ AT END SET END-OF-INPUT TO TRUE
+ END-READ
+ END-PERFORM
+ MOVE WS-SKIP-COUNT TO WS-LINE-NUMBER
+ END-IF.
+
 PROC-BODY.
+ MOVE WS-HEADER-SEEN-SWITCH TO WS-BATCH-HAD-HEADER-SWITCH.
+ IF NOT RESUMING-MIDBATCH
+ IF FIRST-BATCH
+ WRITE OUTPUT-LINE FROM OUTPUT-TITLE-LINE
+ AFTER ADVANCING 0 LINES
+ MOVE "N" TO WS-FIRST-BATCH-SWITCH
+ ELSE
  WRITE OUTPUT-LINE FROM OUTPUT-TITLE-LINE
- AFTER ADVANCING 0 LINES.
+ AFTER ADVANCING 2 LINES
+ END-IF
+ IF HEADER-SEEN
+ MOVE WS-HDR-RUN-DATE-SAVE TO HDR-INFO-RUN-DATE
+ MOVE WS-HDR-EXPECTED-COUNT-SAVE TO HDR-INFO-EXPECTED-COUNT
+ WRITE OUTPUT-LINE FROM OUTPUT-HEADER-INFO-LINE
+ AFTER ADVANCING 1 LINE
+ END-IF
  WRITE OUTPUT-LINE FROM OUTPUT-UNDERLINE
- AFTER ADVANCING 1 LINE.
+ AFTER ADVANCING 1 LINE
  WRITE OUTPUT-LINE FROM OUTPUT-COL-HEADS
- AFTER ADVANCING 1 LINE.
+ AFTER ADVANCING 1 LINE
  WRITE OUTPUT-LINE FROM OUTPUT-UNDERLINE
- AFTER ADVANCING 1 LINE.
- MOVE 0 TO SUM-OF-X.
- READ INPUT-FILE INTO INPUT-VALUE-RECORD
- AT END PERFORM END-OF-JOB.
+ AFTER ADVANCING 1 LINE
+ ADD 1 TO WS-BATCH-NUMBER
+ MOVE WS-BATCH-NUMBER TO CSV-BATCH-NO
+ WRITE CSV-OUT-LINE FROM CSV-BATCH-LINE
+ WRITE CSV-OUT-LINE FROM CSV-VALUE-HEADER-LINE
+ END-IF.
+ MOVE "N" TO WS-OVERFLOW-SWITCH.
+ MOVE 0 TO WS-GROUP-TABLE-COUNT.
+ MOVE "N" TO WS-GROUP-OVERFLOW-SWITCH.
+ IF RESUMING-MIDBATCH
+ COMPUTE WS-START-N = WS-RESUME-N + 1
+ ELSE
+ MOVE 1 TO WS-START-N
+ MOVE 0 TO SUM-OF-X
+ MOVE 999999.99 TO WS-MIN-X
+ MOVE -999999.99 TO WS-MAX-X
+ END-IF.
+ MOVE "N" TO WS-RESUME-SWITCH.
  PERFORM INPUT-LOOP
- VARYING N FROM 1 BY 1
- UNTIL N IS GREATER THAN 1000 OR IN-X IS NOT LESS THAN 999999.98.
+ VARYING N FROM WS-START-N BY 1
+ UNTIL N IS GREATER THAN WS-TABLE-MAX OR END-OF-INPUT
+ OR IN-X IS EQUAL TO WS-SENTINEL-VALUE.
+ IF N IS GREATER THAN WS-TABLE-MAX
+ AND IN-X IS NOT EQUAL TO WS-SENTINEL-VALUE
+ AND NOT END-OF-INPUT
+ SET TABLE-OVERFLOW TO TRUE
+ PERFORM SKIP-REST-OF-BATCH
+ END-IF.
  SUBTRACT 1 FROM N.
- DIVIDE N INTO SUM-OF-X GIVING MEAN ROUNDED.
- MOVE 0 TO SUM-OF-X-SQR.
+ IF N IS GREATER THAN 0
+ DIVIDE N INTO SUM-OF-X GIVING MEAN ROUNDED
+ MOVE 0 TO SUM-OF-X-SQR
  PERFORM SUM-LOOP
  VARYING I FROM 1 BY 1
- UNTIL I IS GREATER THAN N.
- COMPUTE STD-DEVIATION ROUNDED = (SUM-OF-X-SQR / N) ** 0.5.
+ UNTIL I IS GREATER THAN N
+ COMPUTE WS-VARIANCE ROUNDED = SUM-OF-X-SQR / N
+ COMPUTE STD-DEVIATION ROUNDED = WS-VARIANCE ** 0.5
+ PERFORM GROUP-ACCUM-LOOP
+ VARYING I FROM 1 BY 1 UNTIL I IS GREATER THAN N
+ PERFORM GROUP-MEAN-LOOP
+ VARYING WS-GROUP-J FROM 1 BY 1
+ UNTIL WS-GROUP-J IS GREATER THAN WS-GROUP-TABLE-COUNT
+ PERFORM GROUP-VARIANCE-LOOP
+ VARYING I FROM 1 BY 1 UNTIL I IS GREATER THAN N
+ PERFORM SORT-ARRAY
+ PERFORM CALC-MEDIAN
  WRITE OUTPUT-LINE FROM OUTPUT-UNDERLINE
- AFTER ADVANCING 1 LINE.
- MOVE MEAN TO OUT-MEAN.
+ AFTER ADVANCING 1 LINE
+ MOVE MEAN TO OUT-MEAN
  WRITE OUTPUT-LINE FROM OUTPUT-RESULTS-LINE-1
- AFTER ADVANCING 1 LINE.
+ AFTER ADVANCING 1 LINE
  WRITE OUTPUT-LINE FROM OUTPUT-RESULTS-LINE-2
- AFTER ADVANCING 1 LINE.
+ AFTER ADVANCING 1 LINE
+ MOVE WS-VARIANCE TO OUT-VARIANCE
+ WRITE OUTPUT-LINE FROM OUTPUT-RESULTS-LINE-3
+ AFTER ADVANCING 1 LINE
+ MOVE WS-MIN-X TO OUT-MIN
+ WRITE OUTPUT-LINE FROM OUTPUT-RESULTS-LINE-4
+ AFTER ADVANCING 1 LINE
+ MOVE WS-MAX-X TO OUT-MAX
+ WRITE OUTPUT-LINE FROM OUTPUT-RESULTS-LINE-5
+ AFTER ADVANCING 1 LINE
+ MOVE WS-MEDIAN TO OUT-MEDIAN
+ WRITE OUTPUT-LINE FROM OUTPUT-RESULTS-LINE-6
+ AFTER ADVANCING 1 LINE
+ MOVE SPACES TO CSV-RESULTS-LINE
+ MOVE 1 TO WS-CSV-LINE-POINTER
+ MOVE MEAN TO WS-CSV-EDIT-SMALL
+ STRING FUNCTION TRIM(WS-CSV-EDIT-SMALL) DELIMITED BY SIZE
+ "," DELIMITED BY SIZE
+ INTO CSV-RESULTS-LINE WITH POINTER WS-CSV-LINE-POINTER
+ END-STRING
+ MOVE STD-DEVIATION TO WS-CSV-EDIT-SMALL
+ STRING FUNCTION TRIM(WS-CSV-EDIT-SMALL) DELIMITED BY SIZE
+ "," DELIMITED BY SIZE
+ INTO CSV-RESULTS-LINE WITH POINTER WS-CSV-LINE-POINTER
+ END-STRING
+ MOVE WS-VARIANCE TO WS-CSV-EDIT-LARGE
+ STRING FUNCTION TRIM(WS-CSV-EDIT-LARGE) DELIMITED BY SIZE
+ "," DELIMITED BY SIZE
+ INTO CSV-RESULTS-LINE WITH POINTER WS-CSV-LINE-POINTER
+ END-STRING
+ MOVE WS-MIN-X TO WS-CSV-EDIT-SMALL
+ STRING FUNCTION TRIM(WS-CSV-EDIT-SMALL) DELIMITED BY SIZE
+ "," DELIMITED BY SIZE
+ INTO CSV-RESULTS-LINE WITH POINTER WS-CSV-LINE-POINTER
+ END-STRING
+ MOVE WS-MAX-X TO WS-CSV-EDIT-SMALL
+ STRING FUNCTION TRIM(WS-CSV-EDIT-SMALL) DELIMITED BY SIZE
+ "," DELIMITED BY SIZE
+ INTO CSV-RESULTS-LINE WITH POINTER WS-CSV-LINE-POINTER
+ END-STRING
+ MOVE WS-MEDIAN TO WS-CSV-EDIT-SMALL
+ STRING FUNCTION TRIM(WS-CSV-EDIT-SMALL) DELIMITED BY SIZE
+ INTO CSV-RESULTS-LINE WITH POINTER WS-CSV-LINE-POINTER
+ END-STRING
+ WRITE CSV-OUT-LINE FROM CSV-RESULTS-HEADER-LINE
+ WRITE CSV-OUT-LINE FROM CSV-RESULTS-LINE
+ IF WS-GROUP-TABLE-COUNT IS GREATER THAN 1
+ OR (WS-GROUP-TABLE-COUNT IS EQUAL TO 1
+ AND GRP-CODE(1) IS NOT EQUAL TO SPACES)
+ WRITE OUTPUT-LINE FROM OUTPUT-GROUP-HEADER-LINE
+ AFTER ADVANCING 1 LINE
+ PERFORM GROUP-PRINT-LOOP
+ VARYING WS-GROUP-J FROM 1 BY 1
+ UNTIL WS-GROUP-J IS GREATER THAN WS-GROUP-TABLE-COUNT
+ END-IF
+ ELSE
+ MOVE "BATCH CONTAINED NO DATA VALUES - STATISTICS SKIPPED"
+ TO WARN-TEXT
+ WRITE OUTPUT-LINE FROM OUTPUT-WARNING-LINE
+ AFTER ADVANCING 1 LINE
+ END-IF.
+ ADD N TO WS-TOTAL-N.
+ IF TABLE-OVERFLOW
+ MOVE "BATCH EXCEEDED TABLE CAPACITY - STATISTICS TRUNCATED"
+ TO WARN-TEXT
+ WRITE OUTPUT-LINE FROM OUTPUT-WARNING-LINE
+ AFTER ADVANCING 1 LINE
+ END-IF.
+ IF GROUP-TABLE-OVERFLOW
+ MOVE "MORE THAN 50 DISTINCT GROUP CODES - SOME GROUPS OMITTED"
+ TO WARN-TEXT
+ WRITE OUTPUT-LINE FROM OUTPUT-WARNING-LINE
+ AFTER ADVANCING 1 LINE
+ END-IF.
+ SET WS-HEADER-SEEN-SWITCH TO "N".
+ SET WS-TRAILER-SEEN-SWITCH TO "N".
+ PERFORM WRITE-CHECKPOINT.
+ IF NOT END-OF-INPUT
+ PERFORM READ-NEXT-RECORD
+ END-IF.
+ PERFORM REPORT-TRAILER-RECONCILIATION.
 
 INPUT-LOOP.
  MOVE IN-X TO X(N) OUT-X.
+ MOVE IN-GROUP-CODE TO GROUP-OF-X(N).
  WRITE OUTPUT-LINE FROM OUTPUT-DATA-LINE
  AFTER ADVANCING 1 LINE.
+ MOVE IN-X TO WS-CSV-EDIT-SMALL.
+ MOVE FUNCTION TRIM(WS-CSV-EDIT-SMALL) TO CSV-DATA-VALUE.
+ WRITE CSV-OUT-LINE FROM CSV-DATA-LINE.
  ADD X(N) TO SUM-OF-X.
- READ INPUT-FILE INTO INPUT-VALUE-RECORD
- AT END PERFORM END-OF-JOB.
+ IF IN-X IS LESS THAN WS-MIN-X
+ MOVE IN-X TO WS-MIN-X
+ END-IF.
+ IF IN-X IS GREATER THAN WS-MAX-X
+ MOVE IN-X TO WS-MAX-X
+ END-IF.
+ IF FUNCTION MOD(N, WS-CHECKPOINT-INTERVAL) IS EQUAL TO 0
+ PERFORM WRITE-MIDBATCH-CHECKPOINT
+ END-IF.
+ PERFORM READ-NEXT-RECORD.
 
 SUM-LOOP.
  COMPUTE SUM-OF-X-SQR = SUM-OF-X-SQR + (X(I) - MEAN) ** 2.
 
+SORT-ARRAY.
+ PERFORM VARYING I FROM 2 BY 1 UNTIL I IS GREATER THAN N
+ MOVE X(I) TO WS-SORT-KEY
+ MOVE I TO WS-SORT-J
+ PERFORM WITH TEST BEFORE
+ UNTIL WS-SORT-J IS LESS THAN 2
+ OR X(WS-SORT-J - 1) IS NOT GREATER THAN WS-SORT-KEY
+ MOVE X(WS-SORT-J - 1) TO X(WS-SORT-J)
+ SUBTRACT 1 FROM WS-SORT-J
+ END-PERFORM
+ MOVE WS-SORT-KEY TO X(WS-SORT-J)
+ END-PERFORM.
+
+CALC-MEDIAN.
+ IF FUNCTION MOD(N, 2) IS EQUAL TO 0
+ COMPUTE WS-MEDIAN ROUNDED = (X(N / 2) + X((N / 2) + 1)) / 2
+ ELSE
+ MOVE X((N + 1) / 2) TO WS-MEDIAN
+ END-IF.
+
+GROUP-ACCUM-LOOP.
+ MOVE GROUP-OF-X(I) TO WS-GROUP-SEARCH-CODE.
+ PERFORM FIND-OR-CREATE-GROUP.
+ IF WS-GROUP-INDEX IS GREATER THAN 0
+ ADD 1 TO GRP-COUNT(WS-GROUP-INDEX)
+ ADD X(I) TO GRP-SUM(WS-GROUP-INDEX)
+ END-IF.
+
+GROUP-MEAN-LOOP.
+ DIVIDE GRP-COUNT(WS-GROUP-J) INTO GRP-SUM(WS-GROUP-J)
+ GIVING GRP-MEAN(WS-GROUP-J) ROUNDED.
+
+GROUP-VARIANCE-LOOP.
+ MOVE GROUP-OF-X(I) TO WS-GROUP-SEARCH-CODE.
+ PERFORM FIND-OR-CREATE-GROUP.
+ IF WS-GROUP-INDEX IS GREATER THAN 0
+ COMPUTE GRP-SUM-SQR(WS-GROUP-INDEX) =
+ GRP-SUM-SQR(WS-GROUP-INDEX)
+ + (X(I) - GRP-MEAN(WS-GROUP-INDEX)) ** 2
+ END-IF.
+
+GROUP-PRINT-LOOP.
+ COMPUTE WS-GROUP-VARIANCE ROUNDED =
+ GRP-SUM-SQR(WS-GROUP-J) / GRP-COUNT(WS-GROUP-J).
+ COMPUTE WS-GROUP-STDDEV ROUNDED = WS-GROUP-VARIANCE ** 0.5.
+ MOVE GRP-CODE(WS-GROUP-J) TO OUT-GROUP-CODE.
+ MOVE GRP-COUNT(WS-GROUP-J) TO OUT-GROUP-N.
+ MOVE GRP-MEAN(WS-GROUP-J) TO OUT-GROUP-MEAN.
+ MOVE WS-GROUP-STDDEV TO OUT-GROUP-STDDEV.
+ WRITE OUTPUT-LINE FROM OUTPUT-GROUP-LINE
+ AFTER ADVANCING 1 LINE.
+
+FIND-OR-CREATE-GROUP.
+ MOVE 1 TO WS-GROUP-I.
+ PERFORM UNTIL WS-GROUP-I IS GREATER THAN WS-GROUP-TABLE-COUNT
+ OR GRP-CODE(WS-GROUP-I) IS EQUAL TO WS-GROUP-SEARCH-CODE
+ ADD 1 TO WS-GROUP-I
+ END-PERFORM.
+ IF WS-GROUP-I IS GREATER THAN WS-GROUP-TABLE-COUNT
+ IF WS-GROUP-TABLE-COUNT IS GREATER THAN OR EQUAL TO WS-GROUP-TABLE-MAX
+ SET GROUP-TABLE-OVERFLOW TO TRUE
+ MOVE 0 TO WS-GROUP-I
+ ELSE
+ ADD 1 TO WS-GROUP-TABLE-COUNT
+ MOVE WS-GROUP-SEARCH-CODE TO GRP-CODE(WS-GROUP-TABLE-COUNT)
+ MOVE 0 TO GRP-COUNT(WS-GROUP-TABLE-COUNT)
+ MOVE 0 TO GRP-SUM(WS-GROUP-TABLE-COUNT)
+ MOVE 0 TO GRP-SUM-SQR(WS-GROUP-TABLE-COUNT)
+ MOVE WS-GROUP-TABLE-COUNT TO WS-GROUP-I
+ END-IF
+ END-IF.
+ MOVE WS-GROUP-I TO WS-GROUP-INDEX.
+
+REPORT-TRAILER-RECONCILIATION.
+ IF TRAILER-SEEN
+ IF COUNT-MATCHES AND HASH-MATCHES
+ MOVE "TRAILER RECONCILED - COUNT AND HASH TOTAL MATCH"
+ TO INFO-TEXT
+ WRITE OUTPUT-LINE FROM OUTPUT-INFO-LINE
+ AFTER ADVANCING 1 LINE
+ ELSE
+ IF NOT COUNT-MATCHES
+ MOVE "TRAILER RECORD COUNT DOES NOT MATCH RECORDS READ"
+ TO WARN-TEXT
+ WRITE OUTPUT-LINE FROM OUTPUT-WARNING-LINE
+ AFTER ADVANCING 1 LINE
+ END-IF
+ IF NOT HASH-MATCHES
+ MOVE "TRAILER HASH TOTAL DOES NOT MATCH SUM OF VALUES READ"
+ TO WARN-TEXT
+ WRITE OUTPUT-LINE FROM OUTPUT-WARNING-LINE
+ AFTER ADVANCING 1 LINE
+ END-IF
+ END-IF
+ ELSE
+ IF BATCH-HAD-HEADER
+ MOVE "BATCH HAD A HEADER BUT NO TRAILER WAS FOUND"
+ TO WARN-TEXT
+ WRITE OUTPUT-LINE FROM OUTPUT-WARNING-LINE
+ AFTER ADVANCING 1 LINE
+ END-IF
+ END-IF.
+
+WRITE-CHECKPOINT.
+ MOVE SPACES TO CHECKPOINT-OUT-LINE.
+ MOVE "C" TO CKP-REC-TYPE-OUT.
+ MOVE WS-LINE-NUMBER TO CKP-LINE-NUMBER-OUT.
+ MOVE WS-BATCH-NUMBER TO CKP-BATCH-NUMBER-OUT.
+ MOVE "N" TO CKP-MIDBATCH-SWITCH-OUT.
+ MOVE 0 TO CKP-N-OUT.
+ MOVE 0 TO CKP-RECORDS-READ-OUT.
+ MOVE 0 TO CKP-SUM-OUT.
+ MOVE 0 TO CKP-MIN-OUT.
+ MOVE 0 TO CKP-MAX-OUT.
+ MOVE SPACES TO CKP-HDR-RUN-DATE-OUT.
+ MOVE 0 TO CKP-HDR-EXPECTED-COUNT-OUT.
+ MOVE "N" TO CKP-HAD-HEADER-OUT.
+ MOVE WS-TOTAL-N TO CKP-TOTAL-N-OUT.
+ OPEN OUTPUT CHECKPOINT-FILE.
+ WRITE CHECKPOINT-OUT-LINE.
+ IF WS-CHECKPOINT-STATUS IS NOT EQUAL TO "00"
+ MOVE "CHECKPOINT FILE WRITE FAILED - RESTART DATA MAY BE LOST"
+ TO WARN-TEXT
+ WRITE OUTPUT-LINE FROM OUTPUT-WARNING-LINE
+ AFTER ADVANCING 1 LINE
+ END-IF.
+ CLOSE CHECKPOINT-FILE.
+
+WRITE-MIDBATCH-CHECKPOINT.
+ MOVE SPACES TO CHECKPOINT-OUT-LINE.
+ MOVE "C" TO CKP-REC-TYPE-OUT.
+ MOVE WS-LINE-NUMBER TO CKP-LINE-NUMBER-OUT.
+ MOVE WS-BATCH-NUMBER TO CKP-BATCH-NUMBER-OUT.
+ MOVE "Y" TO CKP-MIDBATCH-SWITCH-OUT.
+ MOVE N TO CKP-N-OUT.
+ MOVE WS-BATCH-RECORDS-READ TO CKP-RECORDS-READ-OUT.
+ MOVE SUM-OF-X TO CKP-SUM-OUT.
+ MOVE WS-MIN-X TO CKP-MIN-OUT.
+ MOVE WS-MAX-X TO CKP-MAX-OUT.
+ MOVE WS-HDR-RUN-DATE-SAVE TO CKP-HDR-RUN-DATE-OUT.
+ MOVE WS-HDR-EXPECTED-COUNT-SAVE TO CKP-HDR-EXPECTED-COUNT-OUT.
+ MOVE WS-BATCH-HAD-HEADER-SWITCH TO CKP-HAD-HEADER-OUT.
+ MOVE WS-TOTAL-N TO CKP-TOTAL-N-OUT.
+ OPEN OUTPUT CHECKPOINT-FILE.
+ WRITE CHECKPOINT-OUT-LINE.
+ IF WS-CHECKPOINT-STATUS IS NOT EQUAL TO "00"
+ MOVE "CHECKPOINT FILE WRITE FAILED - RESTART DATA MAY BE LOST"
+ TO WARN-TEXT
+ WRITE OUTPUT-LINE FROM OUTPUT-WARNING-LINE
+ AFTER ADVANCING 1 LINE
+ END-IF.
+ PERFORM VARYING WS-CKP-I FROM 1 BY 1 UNTIL WS-CKP-I IS GREATER THAN N
+ MOVE "V" TO CKPV-REC-TYPE-OUT
+ MOVE X(WS-CKP-I) TO CKPV-X-OUT
+ MOVE GROUP-OF-X(WS-CKP-I) TO CKPV-GROUP-OUT
+ WRITE CHECKPOINT-OUT-LINE
+ IF WS-CHECKPOINT-STATUS IS NOT EQUAL TO "00"
+ MOVE "CHECKPOINT FILE WRITE FAILED - RESTART DATA MAY BE LOST"
+ TO WARN-TEXT
+ WRITE OUTPUT-LINE FROM OUTPUT-WARNING-LINE
+ AFTER ADVANCING 1 LINE
+ END-IF
+ END-PERFORM.
+ CLOSE CHECKPOINT-FILE.
+
+SKIP-REST-OF-BATCH.
+ PERFORM READ-NEXT-RECORD
+ UNTIL END-OF-INPUT OR IN-X IS EQUAL TO WS-SENTINEL-VALUE.
+
+READ-NEXT-RECORD.
+ SET WS-RECORD-VALID-SWITCH TO "N".
+ PERFORM READ-ONE-RECORD
+ UNTIL END-OF-INPUT OR RECORD-VALID.
+
+READ-ONE-RECORD.
+ READ INPUT-FILE INTO INPUT-VALUE-RECORD
+ AT END SET END-OF-INPUT TO TRUE.
+ IF NOT END-OF-INPUT
+ ADD 1 TO WS-LINE-NUMBER
+ EVALUATE TRUE
+ WHEN IN-HDR-REC-TYPE IS EQUAL TO "H"
+ PERFORM PROCESS-HEADER-RECORD
+ WHEN IN-TRL-REC-TYPE IS EQUAL TO "T"
+ PERFORM PROCESS-TRAILER-RECORD
+ WHEN OTHER
+ ADD 1 TO WS-BATCH-RECORDS-READ
+ PERFORM VALIDATE-RECORD
+ END-EVALUATE
+ END-IF.
+
+PROCESS-HEADER-RECORD.
+ SET HEADER-SEEN TO TRUE.
+ MOVE IN-HDR-RUN-DATE TO WS-HDR-RUN-DATE-SAVE.
+ MOVE IN-HDR-EXPECTED-COUNT TO WS-HDR-EXPECTED-COUNT-SAVE.
+ SET WS-RECORD-VALID-SWITCH TO "N".
+
+PROCESS-TRAILER-RECORD.
+ SET TRAILER-SEEN TO TRUE.
+ MOVE IN-TRL-RECORD-COUNT TO WS-TRL-RECORD-COUNT-SAVE.
+ MOVE IN-TRL-HASH-TOTAL TO WS-TRL-HASH-TOTAL-SAVE.
+ SET COUNT-MATCHES TO TRUE.
+ SET HASH-MATCHES TO TRUE.
+ IF WS-TRL-RECORD-COUNT-SAVE IS NOT EQUAL TO WS-BATCH-RECORDS-READ
+ SET WS-COUNT-MATCH-SWITCH TO "N"
+ END-IF.
+ IF WS-TRL-HASH-TOTAL-SAVE IS NOT EQUAL TO SUM-OF-X
+ SET WS-HASH-MATCH-SWITCH TO "N"
+ END-IF.
+ MOVE 0 TO WS-BATCH-RECORDS-READ.
+ SET WS-RECORD-VALID-SWITCH TO "N".
+
+VALIDATE-RECORD.
+ IF IN-X IS NUMERIC
+ AND IN-X IS EQUAL TO WS-SENTINEL-VALUE
+ SET RECORD-VALID TO TRUE
+ ELSE
+ IF IN-X IS NUMERIC
+ AND IN-X IS NOT GREATER THAN WS-MAX-VALID-VALUE
+ SET RECORD-VALID TO TRUE
+ ELSE
+ MOVE WS-LINE-NUMBER TO EXC-LINE-NO
+ MOVE INPUT-RECORD TO EXC-RAW-TEXT
+ IF IN-X IS NOT NUMERIC
+ MOVE "NON-NUMERIC VALUE" TO EXC-REASON
+ ELSE
+ MOVE "VALUE OUT OF RANGE" TO EXC-REASON
+ END-IF
+ WRITE EXCEPTION-OUT-LINE FROM EXCEPTION-LINE
+ END-IF.
+
 END-OF-JOB.
- CLOSE INPUT-FILE, OUTPUT-FILE.
+ OPEN OUTPUT CHECKPOINT-FILE.
+ CLOSE CHECKPOINT-FILE.
+ PERFORM WRITE-AUDIT-RECORD.
+ CLOSE INPUT-FILE, OUTPUT-FILE, EXCEPTION-FILE, CSV-FILE.
  STOP RUN.
+
+WRITE-AUDIT-RECORD.
+ MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+ MOVE WS-RUN-TIMESTAMP TO AUD-TIMESTAMP.
+ MOVE WS-INPUT-FILE-NAME TO AUD-INPUT-FILE.
+ MOVE WS-LINE-NUMBER TO AUD-TOTAL-RECORDS.
+ MOVE WS-TOTAL-N TO AUD-FINAL-N.
+ OPEN EXTEND AUDIT-FILE.
+ IF WS-AUDIT-STATUS IS EQUAL TO "35"
+ OPEN OUTPUT AUDIT-FILE
+ END-IF.
+ WRITE AUDIT-OUT-LINE FROM AUDIT-LINE.
+ CLOSE AUDIT-FILE.
